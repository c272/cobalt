@@ -0,0 +1,434 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BANNER-RTN.
+000030 AUTHOR.        R HOLLOWAY.
+000040 INSTALLATION.  BATCH SUPPORT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  --------------------------------------------
+000120* 08/09/2026  RH   ORIGINAL CODING. THE IDENTIFICATION/BANNER
+000130*                  LOGIC THAT USED TO LIVE ENTIRELY IN
+000140*                  BAD-SYNTAX (VALIDATE THE OPERATOR, LOOK UP
+000150*                  THE GREETING, DISPLAY THE BANNER, WRITE THE
+000160*                  AUDIT-LOG AND RESTART-CHECKPOINT ROWS) MOVED
+000170*                  HERE SO EVERY BATCH PROGRAM IN THE SUITE CAN
+000180*                  CALL ONE SHARED ROUTINE AT STARTUP INSTEAD
+000190*                  OF CARRYING ITS OWN COPY. ALSO PICKS UP THE
+000200*                  EXCEPTION-FILE WRITE FOR ANY MOVE THAT WOULD
+000210*                  OVERFLOW A RECEIVING FIELD.
+000220* 08/09/2026  RH   THE SOME-STR OVERFLOW CHECK NOW COMPARES THE
+000230*                  REAL (TRIMMED) LENGTH OF THE OPERATOR ID/NAME
+000240*                  AGAINST SOME-STR AND LOGS FROM THE STRING'S
+000250*                  OWN ON OVERFLOW, INSTEAD OF ARITHMETIC OVER
+000260*                  THE FIELDS' DECLARED PICTURE SIZES, WHICH
+000270*                  ALWAYS LOOKED LIKE AN OVERFLOW. OPEN FAILURES
+000280*                  ON OPER-MASTER/MESSAGE-TABLE NOW ABEND THE
+000290*                  RUN INSTEAD OF READING FROM AN UNOPENED FILE,
+000300*                  AND THE UNAUTHORIZED-OPERATOR PATH NOW RETURNS
+000310*                  BP-RETURN-CODE TO THE CALLER INSTEAD OF
+000320*                  STOPPING THE RUN ITSELF, SO BP-RETURN-CODE IS
+000330*                  ACTUALLY USABLE THE WAY THE COPYBOOK INTENDS.
+000340* 08/09/2026  RH   4000-DISPLAY-BANNER NOW TRIMS WS-GREETING-TEXT
+000350*                  BEFORE THE DISPLAY, THE SAME WAY 2800 ALREADY
+000360*                  TRIMS THE OPERATOR ID/NAME, SO A SHORT
+000370*                  GREETING NO LONGER LEAVES A RUN OF PAD SPACES
+000380*                  BEFORE THE OPERATOR NAME ON THE JOB LOG.
+000390* 08/09/2026  RH   AUDIT-LOG-FILE/RESTART-CKPT-FILE/EXCEPTION-FILE
+000400*                  NOW CHECK FILE STATUS ON OPEN, THE SAME AS
+000410*                  OPER-MASTER-FILE/MESSAGE-TABLE-FILE ALREADY DID,
+000420*                  AND ABEND CLEANLY (CLOSING WHATEVER OF THE
+000430*                  THREE IS ALREADY OPEN) INSTEAD OF WRITING TO A
+000440*                  FILE THAT NEVER OPENED.
+000450*================================================================
+000460 ENVIRONMENT DIVISION.
+000470 CONFIGURATION SECTION.
+000480 SOURCE-COMPUTER.   IBM-370.
+000490 OBJECT-COMPUTER.   IBM-370.
+000500 INPUT-OUTPUT SECTION.
+000510 FILE-CONTROL.
+000520     SELECT AUDIT-LOG-FILE      ASSIGN TO AUDITLOG
+000530                                ORGANIZATION IS LINE SEQUENTIAL
+000540                                FILE STATUS IS WS-AUDITLOG-STATUS.
+000550     SELECT RESTART-CKPT-FILE   ASSIGN TO RESTCKPT
+000560                                ORGANIZATION IS LINE SEQUENTIAL
+000570                                FILE STATUS IS WS-RESTCKPT-STATUS.
+000580     SELECT EXCEPTION-FILE      ASSIGN TO EXCPTLOG
+000590                                ORGANIZATION IS LINE SEQUENTIAL
+000600                                FILE STATUS IS WS-EXCPTLOG-STATUS.
+000610     SELECT OPER-MASTER-FILE    ASSIGN TO OPERMAST
+000620                                ORGANIZATION IS INDEXED
+000630                                ACCESS MODE IS RANDOM
+000640                                RECORD KEY IS OM-OPERATOR-ID
+000650                                FILE STATUS IS WS-OPERMAST-STATUS.
+000660     SELECT MESSAGE-TABLE-FILE  ASSIGN TO MSGTABLE
+000670                                ORGANIZATION IS INDEXED
+000680                                ACCESS MODE IS RANDOM
+000690                                RECORD KEY IS MT-MSG-KEY
+000700                                FILE STATUS IS WS-MSGTABLE-STATUS.
+000710 DATA DIVISION.
+000720 FILE SECTION.
+000730 FD  AUDIT-LOG-FILE
+000740     LABEL RECORDS ARE STANDARD.
+000750     COPY AUDITLOG.
+000760 FD  RESTART-CKPT-FILE
+000770     LABEL RECORDS ARE STANDARD.
+000780     COPY RESTCKPT.
+000790 FD  EXCEPTION-FILE
+000800     LABEL RECORDS ARE STANDARD.
+000810     COPY EXCPTLOG.
+000820 FD  OPER-MASTER-FILE
+000830     LABEL RECORDS ARE STANDARD.
+000840     COPY OPERMAST.
+000850 FD  MESSAGE-TABLE-FILE
+000860     LABEL RECORDS ARE STANDARD.
+000870     COPY MSGTABLE.
+000880 WORKING-STORAGE SECTION.
+000890*----------------------------------------------------------------
+000900* BANNER TEXT BUILT FROM THE CALLER'S OPERATOR ID/NAME.
+000910*----------------------------------------------------------------
+000920 01  SOME-STR                    PIC X(30)   VALUE SPACES.
+000930*----------------------------------------------------------------
+000940* CURRENT TIMESTAMP WORK AREAS.
+000950*----------------------------------------------------------------
+000960 01  WS-CURRENT-DATE.
+000970     05  WS-CURRENT-YYYYMMDD     PIC 9(08).
+000980 01  WS-CURRENT-TIME.
+000990     05  WS-CURRENT-HHMMSSCC     PIC 9(08).
+001000 01  WS-TIMESTAMP.
+001010     05  WS-TS-DATE              PIC 9(08).
+001020     05  WS-TS-TIME              PIC 9(06).
+001030     05  FILLER                  PIC X(01).
+001040*----------------------------------------------------------------
+001050* FILE-STATUS AND LOOKUP WORK AREAS.
+001060*----------------------------------------------------------------
+001070 01  WS-AUDITLOG-STATUS          PIC X(02)   VALUE "00".
+001080 01  WS-RESTCKPT-STATUS          PIC X(02)   VALUE "00".
+001090 01  WS-EXCPTLOG-STATUS          PIC X(02)   VALUE "00".
+001100 01  WS-OPERMAST-STATUS          PIC X(02)   VALUE "00".
+001110 01  WS-MSGTABLE-STATUS          PIC X(02)   VALUE "00".
+001120 01  WS-GREETING-TEXT            PIC X(20)   VALUE
+001130     "HELLO WORLD, I'M".
+001140*----------------------------------------------------------------
+001150* EXCEPTION-FILE WORK AREA - USED BY 8000-LOG-OVERFLOW.
+001160*----------------------------------------------------------------
+001170 01  WS-OV-FIELD-NAME            PIC X(15).
+001180 01  WS-OV-EXPECTED-LEN          PIC 9(04).
+001190 01  WS-OV-ACTUAL-LEN            PIC 9(04).
+001200*----------------------------------------------------------------
+001210* TRAILING-SPACE TRIM WORK AREAS - USED BY 2810-CALC-TRIM-LEN TO
+001220* FIND THE REAL (CONTENT) LENGTH OF A FIELD BEFORE BUILDING
+001230* SOME-STR, SO THE OVERFLOW CHECK REFLECTS WHAT IS ACTUALLY IN
+001240* THE FIELD RATHER THAN ITS DECLARED PICTURE SIZE.
+001250*----------------------------------------------------------------
+001260 01  WS-TRIM-SOURCE              PIC X(30)   VALUE SPACES.
+001270 01  WS-TRIM-IDX                 PIC 9(02).
+001280 01  WS-TRIM-STOP-SWITCH         PIC X(01)   VALUE "N".
+001290     88  WS-TRIM-STOPPED                     VALUE "Y".
+001300 01  WS-ID-TRIM-LEN              PIC 9(02).
+001310 01  WS-NAME-TRIM-LEN            PIC 9(02).
+001320 01  WS-GREETING-TRIM-LEN        PIC 9(02).
+001330 LINKAGE SECTION.
+001340     COPY BANNERPM.
+001350 PROCEDURE DIVISION USING BANNER-PARM-AREA.
+001360*================================================================
+001370* 0000-MAINLINE.
+001380*================================================================
+001390 0000-MAINLINE.
+001400     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+001410     PERFORM 2500-VALIDATE-OPER    THRU 2500-EXIT.
+001420     IF BP-RC-NORMAL
+001430         PERFORM 2800-BUILD-BANNER-TEXT THRU 2800-EXIT
+001440         PERFORM 3000-LOOKUP-GREETING  THRU 3000-EXIT
+001450         PERFORM 4000-DISPLAY-BANNER   THRU 4000-EXIT
+001460         PERFORM 5000-WRITE-AUDIT-LOG  THRU 5000-EXIT
+001470         PERFORM 5500-WRITE-CHECKPOINT THRU 5500-EXIT
+001480     END-IF.
+001490     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+001500     GOBACK.
+001510*================================================================
+001520* 1000-INITIALIZE - OPEN THE FILES THE BANNER ROUTINE NEEDS AND
+001530*                   ESTABLISH THE CURRENT DATE/TIME.
+001540*================================================================
+001550 1000-INITIALIZE.
+001560     OPEN EXTEND AUDIT-LOG-FILE.
+001570     IF WS-AUDITLOG-STATUS NOT = "00"
+001580         GO TO 9830-ABEND-AUDITLOG-OPEN
+001590     END-IF.
+001600     OPEN EXTEND RESTART-CKPT-FILE.
+001610     IF WS-RESTCKPT-STATUS NOT = "00"
+001620         GO TO 9840-ABEND-RESTCKPT-OPEN
+001630     END-IF.
+001640     OPEN EXTEND EXCEPTION-FILE.
+001650     IF WS-EXCPTLOG-STATUS NOT = "00"
+001660         GO TO 9850-ABEND-EXCPTLOG-OPEN
+001670     END-IF.
+001680     OPEN INPUT  OPER-MASTER-FILE.
+001690     IF WS-OPERMAST-STATUS NOT = "00"
+001700         GO TO 9810-ABEND-OPERMAST-OPEN
+001710     END-IF.
+001720     OPEN INPUT  MESSAGE-TABLE-FILE.
+001730     IF WS-MSGTABLE-STATUS NOT = "00"
+001740         GO TO 9820-ABEND-MSGTABLE-OPEN
+001750     END-IF.
+001760     MOVE 0                     TO BP-RETURN-CODE.
+001770     ACCEPT WS-CURRENT-YYYYMMDD FROM DATE YYYYMMDD.
+001780     ACCEPT WS-CURRENT-HHMMSSCC FROM TIME.
+001790     MOVE WS-CURRENT-YYYYMMDD   TO WS-TS-DATE.
+001800     MOVE WS-CURRENT-HHMMSSCC(1:6) TO WS-TS-TIME.
+001810 1000-EXIT.
+001820     EXIT.
+001830*================================================================
+001840* 2500-VALIDATE-OPER - CHECK THE CALLER'S OPERATOR ID AGAINST
+001850*                      THE OPER-MASTER FILE OF AUTHORIZED BATCH
+001860*                      OPERATORS. AN UNAUTHORIZED ID SETS
+001870*                      BP-RETURN-CODE AND SKIPS THE REST OF THE
+001880*                      BANNER WORK - 0000-MAINLINE LEAVES THE
+001890*                      ABEND DECISION TO THE CALLER.
+001900*================================================================
+001910 2500-VALIDATE-OPER.
+001920     MOVE BP-OPERATOR-ID        TO OM-OPERATOR-ID.
+001930     READ OPER-MASTER-FILE
+001940         INVALID KEY
+001950             GO TO 9800-ABEND-UNAUTHORIZED
+001960     END-READ.
+001970     IF NOT OM-AUTHORIZED
+001980         GO TO 9800-ABEND-UNAUTHORIZED
+001990     END-IF.
+002000 2500-EXIT.
+002010     EXIT.
+002020*================================================================
+002030* 2800-BUILD-BANNER-TEXT - BUILD THE "ID - NAME" BANNER TEXT.
+002040*                          THE OPERATOR ID AND NAME TOGETHER CAN
+002050*                          BE LONGER THAN SOME-STR, SO THE REAL
+002060*                          (TRIMMED) LENGTH OF EACH FIELD IS USED
+002070*                          TO BUILD THE TEXT, AND THE STRING'S OWN
+002080*                          ON OVERFLOW LOGS THE EXCEPTION - A
+002090*                          DECLARED PICTURE SIZE NEVER TELLS YOU
+002100*                          WHETHER THE DATA ITSELF OVERFLOWED.
+002110*================================================================
+002120 2800-BUILD-BANNER-TEXT.
+002130     MOVE BP-OPERATOR-ID        TO WS-TRIM-SOURCE.
+002140     PERFORM 2810-CALC-TRIM-LEN THRU 2810-EXIT.
+002150     MOVE WS-TRIM-IDX           TO WS-ID-TRIM-LEN.
+002160     IF WS-ID-TRIM-LEN = 0
+002170         MOVE 1                 TO WS-ID-TRIM-LEN
+002180     END-IF.
+002190     MOVE BP-OPERATOR-NAME      TO WS-TRIM-SOURCE.
+002200     PERFORM 2810-CALC-TRIM-LEN THRU 2810-EXIT.
+002210     MOVE WS-TRIM-IDX           TO WS-NAME-TRIM-LEN.
+002220     IF WS-NAME-TRIM-LEN = 0
+002230         MOVE 1                 TO WS-NAME-TRIM-LEN
+002240     END-IF.
+002250     MOVE SPACES                TO SOME-STR.
+002260     STRING BP-OPERATOR-ID(1:WS-ID-TRIM-LEN)     DELIMITED BY SIZE
+002270            " - "                                DELIMITED BY SIZE
+002280            BP-OPERATOR-NAME(1:WS-NAME-TRIM-LEN) DELIMITED BY SIZE
+002290         INTO SOME-STR
+002300         ON OVERFLOW
+002310             MOVE "SOME-STR"         TO WS-OV-FIELD-NAME
+002320             MOVE LENGTH OF SOME-STR TO WS-OV-EXPECTED-LEN
+002330             COMPUTE WS-OV-ACTUAL-LEN =
+002340                 WS-ID-TRIM-LEN + 3 + WS-NAME-TRIM-LEN
+002350             PERFORM 8000-LOG-OVERFLOW THRU 8000-EXIT
+002360     END-STRING.
+002370 2800-EXIT.
+002380     EXIT.
+002390*================================================================
+002400* 2810-CALC-TRIM-LEN - FIND THE TRIMMED (TRAILING-SPACES-REMOVED)
+002410*                      LENGTH OF WS-TRIM-SOURCE, LEFT IN
+002420*                      WS-TRIM-IDX. THE CALLER MOVES THE FIELD TO
+002430*                      BE MEASURED INTO WS-TRIM-SOURCE FIRST.
+002440*================================================================
+002450 2810-CALC-TRIM-LEN.
+002460     MOVE LENGTH OF WS-TRIM-SOURCE TO WS-TRIM-IDX.
+002470     MOVE "N"                   TO WS-TRIM-STOP-SWITCH.
+002480     PERFORM 2820-TRIM-SCAN     THRU 2820-EXIT
+002490         UNTIL WS-TRIM-IDX = 0
+002500            OR WS-TRIM-STOPPED.
+002510 2810-EXIT.
+002520     EXIT.
+002530*================================================================
+002540* 2820-TRIM-SCAN - STEP ONE CHARACTER POSITION TOWARD THE FRONT
+002550*                  OF WS-TRIM-SOURCE WHILE IT IS STILL SPACES.
+002560*================================================================
+002570 2820-TRIM-SCAN.
+002580     IF WS-TRIM-SOURCE(WS-TRIM-IDX:1) = SPACE
+002590         SUBTRACT 1 FROM WS-TRIM-IDX
+002600     ELSE
+002610         MOVE "Y"               TO WS-TRIM-STOP-SWITCH
+002620     END-IF.
+002630 2820-EXIT.
+002640     EXIT.
+002650*================================================================
+002660* 3000-LOOKUP-GREETING - LOOK UP THE GREETING TEXT FOR THIS
+002670*                        OPERATOR'S SHIFT/SITE IN THE
+002680*                        MESSAGE-TABLE FILE SO OPERATIONS CAN
+002690*                        MAINTAIN THE WORDING WITHOUT A CODE
+002700*                        CHANGE. FALLS BACK TO THE STANDARD
+002710*                        GREETING WHEN NO ENTRY IS ON FILE.
+002720*================================================================
+002730 3000-LOOKUP-GREETING.
+002740     MOVE BP-SHIFT-CODE         TO MT-SHIFT-CODE.
+002750     MOVE BP-SITE-CODE          TO MT-SITE-CODE.
+002760     READ MESSAGE-TABLE-FILE
+002770         INVALID KEY
+002780             CONTINUE
+002790         NOT INVALID KEY
+002800             MOVE MT-GREETING-TEXT TO WS-GREETING-TEXT
+002810     END-READ.
+002820 3000-EXIT.
+002830     EXIT.
+002840*================================================================
+002850* 4000-DISPLAY-BANNER - SHOW THE NIGHTLY BATCH IDENTIFICATION
+002860*                       BANNER ON THE JOB LOG.
+002870*================================================================
+002880 4000-DISPLAY-BANNER.
+002890     MOVE WS-GREETING-TEXT      TO WS-TRIM-SOURCE.
+002900     PERFORM 2810-CALC-TRIM-LEN THRU 2810-EXIT.
+002910     MOVE WS-TRIM-IDX           TO WS-GREETING-TRIM-LEN.
+002920     IF WS-GREETING-TRIM-LEN = 0
+002930         MOVE 1                 TO WS-GREETING-TRIM-LEN
+002940     END-IF.
+002950     DISPLAY WS-GREETING-TEXT(1:WS-GREETING-TRIM-LEN) " " SOME-STR.
+002960 4000-EXIT.
+002970     EXIT.
+002980*================================================================
+002990* 5000-WRITE-AUDIT-LOG - APPEND A ROW TO THE AUDIT-LOG FILE SO
+003000*                        WE CAN TELL WHO STARTED THE BATCH
+003010*                        WINDOW AND WHEN.
+003020*================================================================
+003030 5000-WRITE-AUDIT-LOG.
+003040     MOVE SPACES                TO AUDIT-LOG-RECORD.
+003050     MOVE WS-TS-DATE             TO AL-TIMESTAMP(1:8).
+003060     MOVE WS-TS-TIME             TO AL-TIMESTAMP(9:6).
+003070     MOVE SOME-STR               TO AL-OPERATOR-TEXT.
+003080     MOVE BP-JOB-NAME            TO AL-JOB-NAME.
+003090     WRITE AUDIT-LOG-RECORD.
+003100 5000-EXIT.
+003110     EXIT.
+003120*================================================================
+003130* 5500-WRITE-CHECKPOINT - RECORD THIS STEP AS COMPLETE SO THE
+003140*                         REST OF THE BATCH SUITE CAN RESTART
+003150*                         FROM THE NEXT STEP INSTEAD OF RERUNNING
+003160*                         THE IDENTIFICATION STEP.
+003170*================================================================
+003180 5500-WRITE-CHECKPOINT.
+003190     MOVE SPACES                 TO RESTART-CKPT-RECORD.
+003200     MOVE BP-JOB-NAME            TO RC-STEP-NAME.
+003210     MOVE WS-TS-DATE             TO RC-COMPLETION-TS(1:8).
+003220     MOVE WS-TS-TIME             TO RC-COMPLETION-TS(9:6).
+003230     MOVE "C"                    TO RC-STATUS-CODE.
+003240     WRITE RESTART-CKPT-RECORD.
+003250 5500-EXIT.
+003260     EXIT.
+003270*================================================================
+003280* 8000-LOG-OVERFLOW - WRITE ONE ROW TO THE EXCEPTION-FILE FOR A
+003290*                     MOVE/STRING THAT WOULD OVERFLOW ITS
+003300*                     RECEIVING FIELD. THE CALLER SETS
+003310*                     WS-OV-FIELD-NAME/EXPECTED-LEN/ACTUAL-LEN
+003320*                     BEFORE PERFORMING THIS PARAGRAPH.
+003330*================================================================
+003340 8000-LOG-OVERFLOW.
+003350     MOVE SPACES                TO EXCEPTION-LOG-RECORD.
+003360     MOVE WS-TS-DATE             TO EX-TIMESTAMP(1:8).
+003370     MOVE WS-TS-TIME             TO EX-TIMESTAMP(9:6).
+003380     MOVE WS-OV-FIELD-NAME       TO EX-FIELD-NAME.
+003390     MOVE WS-OV-EXPECTED-LEN     TO EX-EXPECTED-LEN.
+003400     MOVE WS-OV-ACTUAL-LEN       TO EX-ACTUAL-LEN.
+003410     MOVE BP-JOB-NAME            TO EX-JOB-NAME.
+003420     WRITE EXCEPTION-LOG-RECORD.
+003430 8000-EXIT.
+003440     EXIT.
+003450*================================================================
+003460* 9000-TERMINATE - CLOSE DOWN THE FILES BEFORE RETURNING TO THE
+003470*                  CALLER.
+003480*================================================================
+003490 9000-TERMINATE.
+003500     CLOSE AUDIT-LOG-FILE.
+003510     CLOSE RESTART-CKPT-FILE.
+003520     CLOSE EXCEPTION-FILE.
+003530     CLOSE OPER-MASTER-FILE.
+003540     CLOSE MESSAGE-TABLE-FILE.
+003550 9000-EXIT.
+003560     EXIT.
+003570*================================================================
+003580* 9800-ABEND-UNAUTHORIZED - THE OPERATOR ID IS NOT ON THE
+003590*                           OPER-MASTER FILE OF AUTHORIZED BATCH
+003600*                           OPERATORS, OR IS ON IT BUT REVOKED.
+003610*                           SAY SO ON THE JOB LOG AND HAND BACK
+003620*                           TO THE CALLER WITH BP-RETURN-CODE
+003630*                           SET SO IT CAN ABEND THE STEP ITSELF.
+003640*================================================================
+003650 9800-ABEND-UNAUTHORIZED.
+003660     DISPLAY "BANNERRT0001E OPERATOR " BP-OPERATOR-ID
+003670         " IS NOT AN AUTHORIZED BATCH OPERATOR - RUN TERMINATED".
+003680     MOVE 16                    TO BP-RETURN-CODE.
+003690     PERFORM 9000-TERMINATE     THRU 9000-EXIT.
+003700     GOBACK.
+003710*================================================================
+003720* 9810-ABEND-OPERMAST-OPEN - OPER-MASTER-FILE WOULD NOT OPEN.
+003730*                            WITHOUT IT THERE IS NO WAY TO
+003740*                            VALIDATE THE OPERATOR, SO THE RUN
+003750*                            IS ABENDED HERE RATHER THAN LETTING
+003760*                            2500-VALIDATE-OPER READ A FILE THAT
+003770*                            WAS NEVER SUCCESSFULLY OPENED.
+003780*================================================================
+003790 9810-ABEND-OPERMAST-OPEN.
+003800     DISPLAY "BANNERRT0002E OPER-MASTER-FILE OPEN FAILED, FILE "
+003810         "STATUS=" WS-OPERMAST-STATUS " - RUN TERMINATED".
+003820     MOVE 16                    TO BP-RETURN-CODE.
+003830     CLOSE AUDIT-LOG-FILE.
+003840     CLOSE RESTART-CKPT-FILE.
+003850     CLOSE EXCEPTION-FILE.
+003860     GOBACK.
+003870*================================================================
+003880* 9820-ABEND-MSGTABLE-OPEN - MESSAGE-TABLE-FILE WOULD NOT OPEN.
+003890*                            OPER-MASTER-FILE IS ALREADY OPEN AT
+003900*                            THIS POINT, SO IT GETS CLOSED TOO.
+003910*================================================================
+003920 9820-ABEND-MSGTABLE-OPEN.
+003930     DISPLAY "BANNERRT0003E MESSAGE-TABLE-FILE OPEN FAILED, FILE "
+003940         "STATUS=" WS-MSGTABLE-STATUS " - RUN TERMINATED".
+003950     MOVE 16                    TO BP-RETURN-CODE.
+003960     CLOSE AUDIT-LOG-FILE.
+003970     CLOSE RESTART-CKPT-FILE.
+003980     CLOSE EXCEPTION-FILE.
+003990     CLOSE OPER-MASTER-FILE.
+004000     GOBACK.
+004010*================================================================
+004020* 9830-ABEND-AUDITLOG-OPEN - AUDIT-LOG-FILE WOULD NOT OPEN. IT IS
+004030*                            THE FIRST FILE OPENED, SO NOTHING
+004040*                            ELSE NEEDS CLOSING YET.
+004050*================================================================
+004060 9830-ABEND-AUDITLOG-OPEN.
+004070     DISPLAY "BANNERRT0004E AUDIT-LOG-FILE OPEN FAILED, FILE "
+004080         "STATUS=" WS-AUDITLOG-STATUS " - RUN TERMINATED".
+004090     MOVE 16                    TO BP-RETURN-CODE.
+004100     GOBACK.
+004110*================================================================
+004120* 9840-ABEND-RESTCKPT-OPEN - RESTART-CKPT-FILE WOULD NOT OPEN.
+004130*                            AUDIT-LOG-FILE IS ALREADY OPEN AT
+004140*                            THIS POINT, SO IT GETS CLOSED TOO.
+004150*================================================================
+004160 9840-ABEND-RESTCKPT-OPEN.
+004170     DISPLAY "BANNERRT0005E RESTART-CKPT-FILE OPEN FAILED, FILE "
+004180         "STATUS=" WS-RESTCKPT-STATUS " - RUN TERMINATED".
+004190     MOVE 16                    TO BP-RETURN-CODE.
+004200     CLOSE AUDIT-LOG-FILE.
+004210     GOBACK.
+004220*================================================================
+004230* 9850-ABEND-EXCPTLOG-OPEN - EXCEPTION-FILE WOULD NOT OPEN.
+004240*                            AUDIT-LOG-FILE AND RESTART-CKPT-FILE
+004250*                            ARE ALREADY OPEN AT THIS POINT, SO
+004260*                            THEY BOTH GET CLOSED TOO.
+004270*================================================================
+004280 9850-ABEND-EXCPTLOG-OPEN.
+004290     DISPLAY "BANNERRT0006E EXCEPTION-FILE OPEN FAILED, FILE "
+004300         "STATUS=" WS-EXCPTLOG-STATUS " - RUN TERMINATED".
+004310     MOVE 16                    TO BP-RETURN-CODE.
+004320     CLOSE AUDIT-LOG-FILE.
+004330     CLOSE RESTART-CKPT-FILE.
+004340     GOBACK.
