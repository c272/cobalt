@@ -0,0 +1,337 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BANNMNT.
+000030 AUTHOR.        R HOLLOWAY.
+000040 INSTALLATION.  BATCH SUPPORT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  --------------------------------------------
+000120* 08/09/2026  RH   ORIGINAL CODING. ONLINE MAINTENANCE SCREEN,
+000130*                  MAP BANNMNT1 OF MAPSET BANNMNT, FOR THE
+000140*                  CURRENT OPERATOR-PARM ENTRY AND ITS
+000150*                  MATCHING MESSAGE-TABLE GREETING TEXT, SO THE
+000160*                  SHIFT LEAD CAN MAINTAIN THEM WITHOUT A CODE
+000170*                  CHANGE REQUEST AGAINST BAD-SYNTAX/BANNER-RTN.
+000180*                  PSEUDO-CONVERSATIONAL, DRIVEN OFF EIBCALEN/
+000190*                  EIBAID IN THE USUAL HOUSE STYLE.
+000200*
+000210*                  NOTE - THE OPERPARM AND MSGTABLE FILES ARE
+000220*                  QSAM/LINE-SEQUENTIAL TO THE BATCH SUITE (SEE
+000230*                  BADSYNT/BANNER-RTN) BUT ARE DEFINED TO CICS
+000240*                  AS VSAM KSDS FOR ONLINE ACCESS - OPERPARM
+000250*                  KEYED BY A SINGLE CONSTANT "CURRENT OPERATOR"
+000260*                  KEY, MSGTABLE BY MT-MSG-KEY AS BEFORE. THE
+000270*                  NIGHTLY BATCH STEP STARTS FROM A QSAM EXTRACT
+000280*                  OF THE OPERPARM KSDS.
+000290* 08/09/2026  RH   6000-SAVE-CHANGES NOW RE-READS EACH RECORD
+000300*                  WITH UPDATE IMMEDIATELY BEFORE ITS REWRITE
+000310*                  (THE READ BACK IN 1000-INITIAL-DISPLAY LOST
+000320*                  ITS LOCK AT THE END OF THAT TASK) AND CHECKS
+000330*                  RESP AFTER EVERY CICS I/O VERB, SO MSGO
+000340*                  REFLECTS WHAT ACTUALLY HAPPENED INSTEAD OF
+000350*                  UNCONDITIONALLY SAYING CHANGES SAVED.
+000360* 08/09/2026  RH   BANNMNTI/BANNMNTO MOVED FROM LINKAGE SECTION
+000370*                  TO WORKING-STORAGE - A SYMBOLIC MAP REFERENCED
+000380*                  BY THE SEND/RECEIVE MAP FROM/INTO FORM HAS TO
+000390*                  BE PROGRAM-OWNED STORAGE. IT WAS NEVER GIVEN
+000400*                  AN ADDRESS, SO EVERY REFERENCE TO IT WOULD
+000410*                  HAVE ABENDED THE TASK. ONLY DFHCOMMAREA, WHICH
+000420*                  CICS ADDRESSES FOR US, BELONGS IN LINKAGE.
+000430* 08/09/2026  RH   AN UNHANDLED AID KEY USED TO REDISPLAY THE MAP
+000440*                  WITHOUT FIRST RE-READING OPERPARM/MSGTABLE -
+000450*                  SINCE WORKING-STORAGE DOES NOT SURVIVE BETWEEN
+000460*                  PSEUDO-CONVERSATIONAL INVOCATIONS, THIS BLANKED
+000470*                  THE SCREEN INSTEAD OF REDISPLAYING THE CURRENT
+000480*                  VALUES WITH THE ERROR MESSAGE. 2000-PROCESS-AID
+000490*                  NOW RE-PERFORMS THE READS FIRST. THIS ALSO
+000500*                  EXPOSED A SECOND BUG WHILE FIXING THE FIRST -
+000510*                  4000-SEND-MAP BLANKS THE WHOLE BANNMNTO GROUP
+000520*                  (MSGO INCLUDED) BEFORE SENDING, SO A MESSAGE
+000530*                  MOVED TO MSGO BY A CALLER NEVER SURVIVED TO
+000540*                  THE SCREEN. CALLERS NOW SET WS-MESSAGE-TEXT
+000550*                  AND 4000-SEND-MAP MOVES IT TO MSGO AFTER THE
+000560*                  BLANK, NOT BEFORE.
+000570* 08/09/2026  RH   WS-MSGTABLE-FOUND-SWITCH WAS SET IN SEVERAL
+000580*                  PLACES BUT NEVER TESTED. IT NOW DRIVES A
+000590*                  WARNING ON THE INITIAL DISPLAY WHEN THE
+000600*                  OPERATOR'S SHIFT/SITE HAS NO MESSAGE-TABLE
+000610*                  ROW YET; THE REDUNDANT SETS IN 6000-SAVE-
+000620*                  CHANGES (WHICH ALREADY BRANCHES ON THE FRESH
+000630*                  READ'S RESP, NOT THE SWITCH) WERE DROPPED.
+000640*================================================================
+000650 ENVIRONMENT DIVISION.
+000660 CONFIGURATION SECTION.
+000670 SOURCE-COMPUTER.   IBM-370.
+000680 OBJECT-COMPUTER.   IBM-370.
+000690 DATA DIVISION.
+000700 WORKING-STORAGE SECTION.
+000710*----------------------------------------------------------------
+000720* CONSTANT KEY FOR THE SINGLE-RECORD OPERPARM KSDS.
+000730*----------------------------------------------------------------
+000740 01  WS-OPERPARM-KEY             PIC X(08)   VALUE "CURROPER".
+000750*----------------------------------------------------------------
+000760* RECORD AREAS READ FROM / WRITTEN TO THE VSAM FILES.
+000770*----------------------------------------------------------------
+000780     COPY OPERPARM.
+000790     COPY MSGTABLE.
+000800*----------------------------------------------------------------
+000810* SWITCHES AND MISCELLANEOUS WORK AREAS.
+000820*----------------------------------------------------------------
+000830 01  WS-FIRST-TIME-SWITCH        PIC X(01)   VALUE "Y".
+000840     88  WS-FIRST-TIME                       VALUE "Y".
+000850 01  WS-MSGTABLE-FOUND-SWITCH    PIC X(01)   VALUE "N".
+000860     88  WS-MSGTABLE-FOUND                   VALUE "Y".
+000870 01  WS-CICS-RESP                PIC S9(08)  COMP.
+000880 01  WS-MESSAGE-TEXT             PIC X(76)   VALUE SPACES.
+000890*----------------------------------------------------------------
+000900* COMMAREA PASSED FROM ONE PSEUDO-CONVERSATIONAL TRANSACTION
+000910* INVOCATION TO THE NEXT.
+000920*----------------------------------------------------------------
+000930 01  WS-COMMAREA.
+000940     05  CA-FIRST-TIME-SWITCH    PIC X(01).
+000950*----------------------------------------------------------------
+000960* SYMBOLIC MAP FOR THE ONLINE SCREEN. SEND/RECEIVE MAP REFERENCE
+000970* THIS BY THE FROM/INTO FORM, WHICH REQUIRES PROGRAM-OWNED
+000980* STORAGE - IT IS NOT ADDRESSED FOR US THE WAY DFHCOMMAREA IS.
+000990*----------------------------------------------------------------
+001000     COPY BANNMNT.
+001010 LINKAGE SECTION.
+001020 01  DFHCOMMAREA                 PIC X(01).
+001030 PROCEDURE DIVISION.
+001040*================================================================
+001050* 0000-MAINLINE.
+001060*================================================================
+001070 0000-MAINLINE.
+001080     IF EIBCALEN = 0
+001090         MOVE "Y" TO WS-FIRST-TIME-SWITCH
+001100     ELSE
+001110         MOVE DFHCOMMAREA    TO WS-COMMAREA
+001120         MOVE CA-FIRST-TIME-SWITCH TO WS-FIRST-TIME-SWITCH
+001130     END-IF.
+001140     IF WS-FIRST-TIME
+001150         PERFORM 1000-INITIAL-DISPLAY THRU 1000-EXIT
+001160     ELSE
+001170         PERFORM 2000-PROCESS-AID THRU 2000-EXIT
+001180     END-IF.
+001190     MOVE "N"                TO CA-FIRST-TIME-SWITCH.
+001200     MOVE WS-COMMAREA        TO DFHCOMMAREA.
+001210     EXEC CICS RETURN
+001220         TRANSID("BNMT")
+001230         COMMAREA(DFHCOMMAREA)
+001240         LENGTH(LENGTH OF WS-COMMAREA)
+001250     END-EXEC.
+001260*================================================================
+001270* 1000-INITIAL-DISPLAY - FIRST TIME IN. READ THE CURRENT
+001280*                        OPERATOR-PARM ENTRY AND ITS MATCHING
+001290*                        GREETING, AND SEND THE MAP.
+001300*================================================================
+001310 1000-INITIAL-DISPLAY.
+001320     PERFORM 3000-READ-OPERPARM   THRU 3000-EXIT.
+001330     PERFORM 3500-READ-GREETING   THRU 3500-EXIT.
+001340     IF WS-MSGTABLE-FOUND
+001350         MOVE SPACES TO WS-MESSAGE-TEXT
+001360     ELSE
+001370         MOVE "NO MESSAGE-TABLE ENTRY FOR THIS SHIFT/SITE YET"
+001380             TO WS-MESSAGE-TEXT
+001390     END-IF.
+001400     PERFORM 4000-SEND-MAP        THRU 4000-EXIT.
+001410 1000-EXIT.
+001420     EXIT.
+001430*================================================================
+001440* 2000-PROCESS-AID - A KEY WAS PRESSED ON A SUBSEQUENT SCREEN.
+001450*                    PF3 EXITS, PF5 SAVES, ENTER RE-DISPLAYS.
+001460*================================================================
+001470 2000-PROCESS-AID.
+001480     EVALUATE EIBAID
+001490         WHEN DFHPF3
+001500             PERFORM 9000-END-SESSION THRU 9000-EXIT
+001510         WHEN DFHPF5
+001520             PERFORM 5000-RECEIVE-MAP     THRU 5000-EXIT
+001530             PERFORM 6000-SAVE-CHANGES    THRU 6000-EXIT
+001540             PERFORM 4000-SEND-MAP        THRU 4000-EXIT
+001550         WHEN DFHENTER
+001560             PERFORM 1000-INITIAL-DISPLAY THRU 1000-EXIT
+001570         WHEN OTHER
+001580             PERFORM 3000-READ-OPERPARM   THRU 3000-EXIT
+001590             PERFORM 3500-READ-GREETING   THRU 3500-EXIT
+001600             MOVE "INVALID KEY - USE ENTER, PF5 OR PF3"
+001610                 TO WS-MESSAGE-TEXT
+001620             PERFORM 4000-SEND-MAP        THRU 4000-EXIT
+001630     END-EVALUATE.
+001640 2000-EXIT.
+001650     EXIT.
+001660*================================================================
+001670* 3000-READ-OPERPARM - READ THE CURRENT OPERATOR-PARM ENTRY.
+001680*================================================================
+001690 3000-READ-OPERPARM.
+001700     EXEC CICS READ
+001710         FILE("OPERPARM")
+001720         INTO(OPERATOR-PARM-RECORD)
+001730         RIDFLD(WS-OPERPARM-KEY)
+001740         RESP(WS-CICS-RESP)
+001750     END-EXEC.
+001760     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+001770         MOVE SPACES TO OPERATOR-PARM-RECORD
+001780     END-IF.
+001790 3000-EXIT.
+001800     EXIT.
+001810*================================================================
+001820* 3500-READ-GREETING - READ THE MESSAGE-TABLE ENTRY FOR THIS
+001830*                      OPERATOR'S SHIFT/SITE.
+001840*================================================================
+001850 3500-READ-GREETING.
+001860     MOVE "N"                TO WS-MSGTABLE-FOUND-SWITCH.
+001870     MOVE OP-SHIFT-CODE      TO MT-SHIFT-CODE.
+001880     MOVE OP-SITE-CODE       TO MT-SITE-CODE.
+001890     EXEC CICS READ
+001900         FILE("MSGTABLE")
+001910         INTO(MESSAGE-TABLE-RECORD)
+001920         RIDFLD(MT-MSG-KEY)
+001930         RESP(WS-CICS-RESP)
+001940     END-EXEC.
+001950     IF WS-CICS-RESP = DFHRESP(NORMAL)
+001960         MOVE "Y" TO WS-MSGTABLE-FOUND-SWITCH
+001970     ELSE
+001980         MOVE SPACES TO MESSAGE-TABLE-RECORD
+001990     END-IF.
+002000 3500-EXIT.
+002010     EXIT.
+002020*================================================================
+002030* 4000-SEND-MAP - MOVE THE CURRENT VALUES TO THE MAP AND SEND.
+002040*                 WS-MESSAGE-TEXT IS MOVED TO MSGO AFTER THE
+002050*                 BLANK-OUT OF BANNMNTO, NOT BEFORE, SINCE
+002060*                 BLANKING THE GROUP WOULD OTHERWISE WIPE OUT
+002070*                 ANY MESSAGE THE CALLER JUST SET.
+002080*================================================================
+002090 4000-SEND-MAP.
+002100     MOVE SPACES              TO BANNMNTO.
+002110     MOVE OP-OPERATOR-ID      TO OPIDO.
+002120     MOVE OP-OPERATOR-NAME    TO ONAMEO.
+002130     MOVE OP-SHIFT-CODE       TO SHFTO.
+002140     MOVE OP-SITE-CODE        TO SITEO.
+002150     MOVE MT-GREETING-TEXT    TO GRTMSGO.
+002160     MOVE WS-MESSAGE-TEXT     TO MSGO.
+002170     EXEC CICS SEND MAP("BANNMNT1")
+002180         MAPSET("BANNMNT")
+002190         FROM(BANNMNTO)
+002200         ERASE
+002210     END-EXEC.
+002220 4000-EXIT.
+002230     EXIT.
+002240*================================================================
+002250* 5000-RECEIVE-MAP - RECEIVE THE OPERATOR'S CHANGES FROM THE
+002260*                    SCREEN.
+002270*================================================================
+002280 5000-RECEIVE-MAP.
+002290     EXEC CICS RECEIVE MAP("BANNMNT1")
+002300         MAPSET("BANNMNT")
+002310         INTO(BANNMNTI)
+002320     END-EXEC.
+002330 5000-EXIT.
+002340     EXIT.
+002350*================================================================
+002360* 6000-SAVE-CHANGES - REWRITE THE OPERATOR-PARM AND MESSAGE-
+002370*                     TABLE ENTRIES WITH WHAT WAS KEYED IN. EACH
+002380*                     RECORD IS RE-READ WITH UPDATE RIGHT HERE,
+002390*                     IMMEDIATELY BEFORE ITS REWRITE, SINCE THE
+002400*                     LOCK FROM THE READ BACK IN 1000-INITIAL-
+002410*                     DISPLAY WAS RELEASED WHEN THAT TASK
+002420*                     INVOCATION ENDED. WS-MESSAGE-TEXT REPORTS
+002430*                     THE FIRST CICS FAILURE ENCOUNTERED, IF ANY,
+002440*                     RATHER THAN CLAIMING SUCCESS REGARDLESS.
+002450*================================================================
+002460 6000-SAVE-CHANGES.
+002470     EXEC CICS READ
+002480         FILE("OPERPARM")
+002490         INTO(OPERATOR-PARM-RECORD)
+002500         RIDFLD(WS-OPERPARM-KEY)
+002510         UPDATE
+002520         RESP(WS-CICS-RESP)
+002530     END-EXEC.
+002540     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+002550         MOVE "UNABLE TO READ OPERPARM FOR UPDATE"
+002555             TO WS-MESSAGE-TEXT
+002560         GO TO 6000-EXIT
+002570     END-IF.
+002580     IF OPIDL > ZERO
+002590         MOVE OPID TO OP-OPERATOR-ID
+002600     END-IF.
+002610     IF ONAMEL > ZERO
+002620         MOVE ONAME TO OP-OPERATOR-NAME
+002630     END-IF.
+002640     IF SHFTL > ZERO
+002650         MOVE SHFT TO OP-SHIFT-CODE
+002660     END-IF.
+002670     IF SITEL > ZERO
+002680         MOVE SITE TO OP-SITE-CODE
+002690     END-IF.
+002700     EXEC CICS REWRITE
+002710         FILE("OPERPARM")
+002720         FROM(OPERATOR-PARM-RECORD)
+002730         RESP(WS-CICS-RESP)
+002740     END-EXEC.
+002750     IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+002760         MOVE "UNABLE TO REWRITE OPERPARM" TO WS-MESSAGE-TEXT
+002770         GO TO 6000-EXIT
+002780     END-IF.
+002790     MOVE OP-SHIFT-CODE      TO MT-SHIFT-CODE.
+002800     MOVE OP-SITE-CODE       TO MT-SITE-CODE.
+002810     EXEC CICS READ
+002820         FILE("MSGTABLE")
+002830         INTO(MESSAGE-TABLE-RECORD)
+002840         RIDFLD(MT-MSG-KEY)
+002850         UPDATE
+002860         RESP(WS-CICS-RESP)
+002870     END-EXEC.
+002880     IF WS-CICS-RESP = DFHRESP(NORMAL)
+002890         IF GRTMSGL > ZERO
+002900             MOVE GRTMSG TO MT-GREETING-TEXT
+002910         END-IF
+002920         EXEC CICS REWRITE
+002930             FILE("MSGTABLE")
+002940             FROM(MESSAGE-TABLE-RECORD)
+002950             RESP(WS-CICS-RESP)
+002960         END-EXEC
+002970         IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+002980             MOVE "UNABLE TO REWRITE MSGTABLE" TO WS-MESSAGE-TEXT
+002990             GO TO 6000-EXIT
+003000         END-IF
+003010     ELSE
+003020         MOVE SPACES TO MESSAGE-TABLE-RECORD
+003030         MOVE OP-SHIFT-CODE  TO MT-SHIFT-CODE
+003040         MOVE OP-SITE-CODE   TO MT-SITE-CODE
+003050         IF GRTMSGL > ZERO
+003060             MOVE GRTMSG TO MT-GREETING-TEXT
+003070         END-IF
+003080         EXEC CICS WRITE
+003090             FILE("MSGTABLE")
+003100             FROM(MESSAGE-TABLE-RECORD)
+003110             RIDFLD(MT-MSG-KEY)
+003120             RESP(WS-CICS-RESP)
+003130         END-EXEC
+003140         IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+003150             MOVE "UNABLE TO WRITE MSGTABLE" TO WS-MESSAGE-TEXT
+003160             GO TO 6000-EXIT
+003170         END-IF
+003180     END-IF.
+003190     MOVE "CHANGES SAVED" TO WS-MESSAGE-TEXT.
+003200 6000-EXIT.
+003210     EXIT.
+003220*================================================================
+003230* 9000-END-SESSION - PF3 PRESSED. SAY GOODBYE AND END THE TASK
+003240*                    WITHOUT RETURNING TRANSID, SO THE NEXT
+003250*                    ENTER STARTS A FRESH CONVERSATION.
+003260*================================================================
+003270 9000-END-SESSION.
+003280     EXEC CICS SEND TEXT
+003290         FROM("BANNER MAINTENANCE COMPLETE")
+003300         ERASE
+003310         FREEKB
+003320     END-EXEC.
+003330     EXEC CICS RETURN
+003340     END-EXEC.
+003350 9000-EXIT.
+003360     EXIT.
