@@ -0,0 +1,137 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    BAD-SYNTAX.
+000030 AUTHOR.        R HOLLOWAY.
+000040 INSTALLATION.  BATCH SUPPORT.
+000050 DATE-WRITTEN.  01/05/1994.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  --------------------------------------------
+000120* 01/05/1994  RH   ORIGINAL CODING.
+000130* 08/08/2026  RH   WIDENED SOME-STR FROM PIC X(02) TO PIC X(30)
+000140*                  SO THE BANNER LINE CAN HOLD A REAL OPERATOR
+000150*                  ID/NAME INSTEAD OF TRUNCATING TO GARBAGE.
+000160* 08/08/2026  RH   SOME-STR NOW LOADED FROM THE OPERATOR-PARM
+000170*                  FILE INSTEAD OF A HARDCODED VALUE CLAUSE.
+000180* 08/08/2026  RH   ADDED THE AUDIT-LOG WRITE SO EVERY RUN OF
+000190*                  THE BANNER STEP LEAVES A TRAIL.
+000200* 08/09/2026  RH   ADDED THE RESTART-CHECKPOINT WRITE SO THE
+000210*                  REST OF THE SUITE CAN RESTART AFTER THIS
+000220*                  STEP WITHOUT RERUNNING IT.
+000230* 08/09/2026  RH   OPERATOR ID IS NOW VALIDATED AGAINST THE
+000240*                  OPER-MASTER FILE. UNAUTHORIZED IDS ABEND THE
+000250*                  STEP INSTEAD OF FLOWING INTO THE REST OF THE
+000260*                  BATCH STREAM.
+000270* 08/09/2026  RH   GREETING TEXT IS NOW LOOKED UP IN THE
+000280*                  MESSAGE-TABLE FILE BY SHIFT/SITE INSTEAD OF
+000290*                  BEING A HARDCODED LITERAL ON THE DISPLAY.
+000300* 08/09/2026  RH   THE VALIDATION/GREETING/DISPLAY/AUDIT-LOG/
+000310*                  CHECKPOINT LOGIC MOVED OUT TO THE SHARED
+000320*                  BANNER-RTN SUBROUTINE. THIS PROGRAM NOW JUST
+000330*                  READS THE OPERATOR-PARM FILE AND CALLS IT,
+000340*                  THE SAME WAY EVERY OTHER PROGRAM IN THE
+000350*                  BATCH SUITE DOES AT STARTUP.
+000360* 08/09/2026  RH   BANNER-RTN NOW RETURNS TO ITS CALLER INSTEAD
+000370*                  OF STOPPING THE RUN ITSELF WHEN THE OPERATOR
+000380*                  IS UNAUTHORIZED OR A FILE IT NEEDS WON'T OPEN,
+000390*                  SO THIS PROGRAM CHECKS BP-RETURN-CODE AFTER
+000400*                  THE CALL AND ABENDS THE STEP IF IT IS NOT
+000410*                  ZERO.
+000420*================================================================
+000430 ENVIRONMENT DIVISION.
+000440 CONFIGURATION SECTION.
+000450 SOURCE-COMPUTER.   IBM-370.
+000460 OBJECT-COMPUTER.   IBM-370.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT OPERATOR-PARM-FILE  ASSIGN TO OPERPARM
+000500                                ORGANIZATION IS LINE SEQUENTIAL.
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  OPERATOR-PARM-FILE
+000540     LABEL RECORDS ARE STANDARD.
+000550     COPY OPERPARM.
+000560 WORKING-STORAGE SECTION.
+000570*----------------------------------------------------------------
+000580* CURRENT JOB IDENTIFICATION.
+000590*----------------------------------------------------------------
+000600 01  WS-JOB-NAME                 PIC X(08)   VALUE "BADSYNT".
+000610*----------------------------------------------------------------
+000620* PARAMETER AREA PASSED TO THE SHARED BANNER-RTN SUBROUTINE.
+000630*----------------------------------------------------------------
+000640     COPY BANNERPM.
+000650 PROCEDURE DIVISION.
+000660*================================================================
+000670* 0000-MAINLINE.
+000680*================================================================
+000690 0000-MAINLINE.
+000700     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+000710     PERFORM 2000-READ-OPER-PARM  THRU 2000-EXIT.
+000720     PERFORM 3000-CALL-BANNER-RTN THRU 3000-EXIT.
+000730     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+000740     STOP RUN.
+000750*================================================================
+000760* 1000-INITIALIZE - OPEN THE FILE NEEDED TO FIND OUT WHO
+000770*                   SUBMITTED THIS RUN.
+000780*================================================================
+000790 1000-INITIALIZE.
+000800     OPEN INPUT  OPERATOR-PARM-FILE.
+000810 1000-EXIT.
+000820     EXIT.
+000830*================================================================
+000840* 2000-READ-OPER-PARM - READ THE SUBMITTING OPERATOR'S ID, NAME,
+000850*                       SHIFT AND SITE. IF THE FILE IS EMPTY,
+000860*                       LEAVE THE OPERATOR ID BLANK SO BANNER-RTN
+000870*                       REJECTS THE RUN AS UNAUTHORIZED RATHER
+000880*                       THAN DISPLAYING AND CONTINUING WITH
+000890*                       NOTHING TO VALIDATE.
+000900*================================================================
+000910 2000-READ-OPER-PARM.
+000920     READ OPERATOR-PARM-FILE
+000930         AT END
+000940             MOVE SPACES TO OPERATOR-PARM-RECORD
+000950     END-READ.
+000960 2000-EXIT.
+000970     EXIT.
+000980*================================================================
+000990* 3000-CALL-BANNER-RTN - BUILD THE PARAMETER AREA, CALL THE
+001000*                        SHARED STARTUP/IDENTIFICATION ROUTINE,
+001010*                        AND ABEND THE STEP IF IT HANDS BACK A
+001020*                        NON-ZERO RETURN CODE (UNAUTHORIZED
+001030*                        OPERATOR OR A FILE IT NEEDS WOULDN'T
+001040*                        OPEN).
+001050*================================================================
+001060 3000-CALL-BANNER-RTN.
+001070     MOVE OP-OPERATOR-ID        TO BP-OPERATOR-ID.
+001080     MOVE OP-OPERATOR-NAME      TO BP-OPERATOR-NAME.
+001090     MOVE OP-SHIFT-CODE         TO BP-SHIFT-CODE.
+001100     MOVE OP-SITE-CODE          TO BP-SITE-CODE.
+001110     MOVE WS-JOB-NAME           TO BP-JOB-NAME.
+001120     CALL "BANNER-RTN" USING BANNER-PARM-AREA.
+001130     IF NOT BP-RC-NORMAL
+001140         GO TO 9800-ABEND-BANNER-FAILED
+001150     END-IF.
+001160 3000-EXIT.
+001170     EXIT.
+001180*================================================================
+001190* 9000-TERMINATE - CLOSE DOWN THE FILE BEFORE ENDING THE STEP.
+001200*================================================================
+001210 9000-TERMINATE.
+001220     CLOSE OPERATOR-PARM-FILE.
+001230 9000-EXIT.
+001240     EXIT.
+001250*================================================================
+001260* 9800-ABEND-BANNER-FAILED - BANNER-RTN COULD NOT COMPLETE THE
+001270*                            STARTUP/IDENTIFICATION STEP (THE
+001280*                            OPERATOR WAS UNAUTHORIZED, OR A
+001290*                            FILE IT NEEDS WOULDN'T OPEN). CLOSE
+001300*                            DOWN AND ABEND WITH ITS RETURN CODE.
+001310*================================================================
+001320 9800-ABEND-BANNER-FAILED.
+001330     DISPLAY "BADSYNT0001E BANNER-RTN RETURNED CODE "
+001340         BP-RETURN-CODE " - RUN TERMINATED".
+001350     CLOSE OPERATOR-PARM-FILE.
+001360     MOVE BP-RETURN-CODE        TO RETURN-CODE.
+001370     STOP RUN.
