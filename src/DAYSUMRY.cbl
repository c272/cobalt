@@ -0,0 +1,226 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DAILY-SUMMARY.
+000030 AUTHOR.        R HOLLOWAY.
+000040 INSTALLATION.  BATCH SUPPORT.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* ---------- ----  --------------------------------------------
+000120* 08/09/2026  RH   ORIGINAL CODING. READS THE AUDIT-LOG FILE
+000130*                  WRITTEN BY BAD-SYNTAX AND PRODUCES A ONE
+000140*                  PAGE DAILY LISTING OF BATCH STARTS, WITH A
+000150*                  RUN COUNT PER OPERATOR, SO OVERNIGHT
+000160*                  INCIDENTS CAN BE RECONCILED WITHOUT TRAWLING
+000170*                  SPOOL OUTPUT.
+000175* 08/09/2026  RH   THE OPERATOR RUN-COUNT TABLE NO LONGER GROWS
+000176*                  PAST ITS OCCURS 50 LIMIT -- A 51ST DISTINCT
+000177*                  OPERATOR IN A DAY IS COUNTED IN THE TOTAL-RUNS
+000178*                  GRAND TOTAL BUT SKIPPED IN THE PER-OPERATOR
+000179*                  BREAKDOWN, WITH A WARNING DISPLAYED, INSTEAD
+000180*                  OF WRITING PAST THE END OF THE TABLE.
+000181*================================================================
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER.   IBM-370.
+000220 OBJECT-COMPUTER.   IBM-370.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT AUDIT-LOG-FILE      ASSIGN TO AUDITLOG
+000260                                ORGANIZATION IS LINE SEQUENTIAL.
+000270     SELECT SUMMARY-RPT-FILE    ASSIGN TO DAYSUMRY
+000280                                ORGANIZATION IS LINE SEQUENTIAL.
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  AUDIT-LOG-FILE
+000320     LABEL RECORDS ARE STANDARD.
+000330     COPY AUDITLOG.
+000340 FD  SUMMARY-RPT-FILE
+000350     LABEL RECORDS ARE STANDARD
+000360     RECORD CONTAINS 132 CHARACTERS.
+000370 01  SUMMARY-RPT-RECORD          PIC X(132).
+000380 WORKING-STORAGE SECTION.
+000390*----------------------------------------------------------------
+000400* CONTROL SWITCHES.
+000410*----------------------------------------------------------------
+000420 01  WS-EOF-SWITCH               PIC X(01)   VALUE "N".
+000430     88  WS-EOF-YES                          VALUE "Y".
+000440 01  WS-FOUND-SWITCH             PIC X(01)   VALUE "N".
+000450     88  WS-FOUND-YES                        VALUE "Y".
+000460*----------------------------------------------------------------
+000470* RUN-DATE AND TOTAL WORK AREAS.
+000480*----------------------------------------------------------------
+000490 01  WS-RUN-DATE                 PIC 9(08).
+000500 01  WS-TOTAL-RUNS               PIC 9(05)   COMP VALUE ZERO.
+000510*----------------------------------------------------------------
+000520* PER-OPERATOR RUN-COUNT TABLE.
+000530*----------------------------------------------------------------
+000540 01  WS-OP-MAX-USED              PIC 9(03)   COMP VALUE ZERO.
+000541 01  WS-OP-TABLE-MAX             PIC 9(03)   COMP VALUE 50.
+000550 01  WS-OP-TABLE.
+000560     05  WS-OP-ENTRY             OCCURS 50 TIMES
+000570                                 INDEXED BY OP-IDX.
+000580         10  WS-OP-TEXT          PIC X(30).
+000590         10  WS-OP-COUNT         PIC 9(05).
+000600*----------------------------------------------------------------
+000610* REPORT LINE LAYOUTS.
+000620*----------------------------------------------------------------
+000630 01  HDG-LINE-1                  PIC X(132)  VALUE
+000640     "DAILY BATCH-START SUMMARY REPORT".
+000650 01  HDG-LINE-2.
+000660     05  FILLER                  PIC X(11)   VALUE
+000670         "REPORT DATE".
+000680     05  HDG-2-DATE              PIC 9(08).
+000690     05  FILLER                  PIC X(113)  VALUE SPACES.
+000700 01  HDG-LINE-3                  PIC X(132)  VALUE
+000710     "OPERATOR                       TIME".
+000720 01  DETAIL-LINE.
+000730     05  DTL-OPERATOR-TEXT       PIC X(30).
+000740     05  FILLER                  PIC X(02)   VALUE SPACES.
+000750     05  DTL-TIME                PIC X(06).
+000760     05  FILLER                  PIC X(94)   VALUE SPACES.
+000770 01  TOTAL-HDG-LINE               PIC X(132)  VALUE
+000780     "OPERATOR RUN COUNTS FOR THE DAY".
+000790 01  TOTAL-DETAIL-LINE.
+000800     05  TOT-OPERATOR-TEXT       PIC X(30).
+000810     05  FILLER                  PIC X(02)   VALUE SPACES.
+000820     05  TOT-RUN-COUNT           PIC ZZZZ9.
+000830     05  FILLER                  PIC X(95)   VALUE SPACES.
+000840 01  GRAND-TOTAL-LINE.
+000850     05  FILLER                  PIC X(16)   VALUE
+000860         "TOTAL RUNS TODAY".
+000870     05  GRD-TOTAL-RUNS          PIC ZZZZ9.
+000880     05  FILLER                  PIC X(111)  VALUE SPACES.
+000890 01  BLANK-LINE                   PIC X(132)  VALUE SPACES.
+000900 PROCEDURE DIVISION.
+000910*================================================================
+000920* 0000-MAINLINE.
+000930*================================================================
+000940 0000-MAINLINE.
+000950     PERFORM 1000-INITIALIZE       THRU 1000-EXIT.
+000960     PERFORM 2000-READ-AUDIT-REC   THRU 2000-EXIT.
+000970     PERFORM 3000-PROCESS-REC      THRU 3000-EXIT
+000980         UNTIL WS-EOF-YES.
+000990     PERFORM 6000-PRINT-TOTALS     THRU 6000-EXIT.
+001000     PERFORM 9000-TERMINATE        THRU 9000-EXIT.
+001010     STOP RUN.
+001020*================================================================
+001030* 1000-INITIALIZE - OPEN THE FILES AND ESTABLISH TODAY'S DATE.
+001040*================================================================
+001050 1000-INITIALIZE.
+001060     OPEN INPUT  AUDIT-LOG-FILE.
+001070     OPEN OUTPUT SUMMARY-RPT-FILE.
+001080     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001090     MOVE WS-RUN-DATE              TO HDG-2-DATE.
+001100     WRITE SUMMARY-RPT-RECORD      FROM HDG-LINE-1.
+001110     WRITE SUMMARY-RPT-RECORD      FROM HDG-LINE-2.
+001120     WRITE SUMMARY-RPT-RECORD      FROM BLANK-LINE.
+001130     WRITE SUMMARY-RPT-RECORD      FROM HDG-LINE-3.
+001140 1000-EXIT.
+001150     EXIT.
+001160*================================================================
+001170* 2000-READ-AUDIT-REC - READ THE NEXT AUDIT-LOG RECORD.
+001180*================================================================
+001190 2000-READ-AUDIT-REC.
+001200     READ AUDIT-LOG-FILE
+001210         AT END
+001220             MOVE "Y" TO WS-EOF-SWITCH
+001230     END-READ.
+001240 2000-EXIT.
+001250     EXIT.
+001260*================================================================
+001270* 3000-PROCESS-REC - IF THE RECORD IS FOR TODAY, PRINT THE
+001280*                    DETAIL LINE AND ACCUMULATE THE OPERATOR'S
+001290*                    RUN COUNT, THEN MOVE ON TO THE NEXT RECORD.
+001300*================================================================
+001310 3000-PROCESS-REC.
+001320     IF AL-TIMESTAMP(1:8) = WS-RUN-DATE
+001330         PERFORM 4000-PRINT-DETAIL   THRU 4000-EXIT
+001340         PERFORM 5000-ACCUM-OPERATOR THRU 5000-EXIT
+001350     END-IF.
+001360     PERFORM 2000-READ-AUDIT-REC THRU 2000-EXIT.
+001370 3000-EXIT.
+001380     EXIT.
+001390*================================================================
+001400* 4000-PRINT-DETAIL - WRITE ONE DETAIL LINE FOR THIS RUN.
+001410*================================================================
+001420 4000-PRINT-DETAIL.
+001430     MOVE SPACES                 TO DETAIL-LINE.
+001440     MOVE AL-OPERATOR-TEXT       TO DTL-OPERATOR-TEXT.
+001450     MOVE AL-TIMESTAMP(9:6)      TO DTL-TIME.
+001460     WRITE SUMMARY-RPT-RECORD    FROM DETAIL-LINE.
+001470     ADD 1                       TO WS-TOTAL-RUNS.
+001480 4000-EXIT.
+001490     EXIT.
+001500*================================================================
+001510* 5000-ACCUM-OPERATOR - FIND OR ADD THIS OPERATOR IN THE
+001520*                       RUN-COUNT TABLE AND BUMP ITS COUNT.
+001530*================================================================
+001540 5000-ACCUM-OPERATOR.
+001550     MOVE "N"                    TO WS-FOUND-SWITCH.
+001560     PERFORM 5100-SEARCH-TABLE   THRU 5100-EXIT
+001570         VARYING OP-IDX FROM 1 BY 1
+001580         UNTIL OP-IDX > WS-OP-MAX-USED
+001590            OR WS-FOUND-YES.
+001600     IF WS-FOUND-YES
+001610         SET OP-IDX DOWN BY 1
+001620         ADD 1 TO WS-OP-COUNT(OP-IDX)
+001630     ELSE
+001631         IF WS-OP-MAX-USED < WS-OP-TABLE-MAX
+001640             ADD 1 TO WS-OP-MAX-USED
+001650             SET OP-IDX TO WS-OP-MAX-USED
+001660             MOVE AL-OPERATOR-TEXT TO WS-OP-TEXT(OP-IDX)
+001670             MOVE 1                TO WS-OP-COUNT(OP-IDX)
+001671         ELSE
+001672             DISPLAY "DAYSUMRY0001W OP-TABLE FULL AT "
+001673                 WS-OP-TABLE-MAX " - RUN FOR "
+001674                 AL-OPERATOR-TEXT " NOT COUNTED BY OPERATOR"
+001675         END-IF
+001680     END-IF.
+001690 5000-EXIT.
+001700     EXIT.
+001710*================================================================
+001720* 5100-SEARCH-TABLE - COMPARE ONE TABLE ENTRY AGAINST THE
+001730*                     CURRENT AUDIT RECORD'S OPERATOR TEXT.
+001740*================================================================
+001750 5100-SEARCH-TABLE.
+001760     IF WS-OP-TEXT(OP-IDX) = AL-OPERATOR-TEXT
+001770         MOVE "Y" TO WS-FOUND-SWITCH
+001780     END-IF.
+001800 5100-EXIT.
+001810     EXIT.
+001820*================================================================
+001830* 6000-PRINT-TOTALS - WRITE THE PER-OPERATOR RUN-COUNT SECTION
+001840*                     AND THE GRAND TOTAL FOR THE DAY.
+001850*================================================================
+001860 6000-PRINT-TOTALS.
+001870     WRITE SUMMARY-RPT-RECORD    FROM BLANK-LINE.
+001880     WRITE SUMMARY-RPT-RECORD    FROM TOTAL-HDG-LINE.
+001890     PERFORM 6100-PRINT-ONE-TOTAL THRU 6100-EXIT
+001900         VARYING OP-IDX FROM 1 BY 1
+001910         UNTIL OP-IDX > WS-OP-MAX-USED.
+001920     MOVE WS-TOTAL-RUNS          TO GRD-TOTAL-RUNS.
+001930     WRITE SUMMARY-RPT-RECORD    FROM BLANK-LINE.
+001940     WRITE SUMMARY-RPT-RECORD    FROM GRAND-TOTAL-LINE.
+001950 6000-EXIT.
+001960     EXIT.
+001970*================================================================
+001980* 6100-PRINT-ONE-TOTAL - WRITE ONE OPERATOR'S RUN-COUNT LINE.
+001990*================================================================
+002000 6100-PRINT-ONE-TOTAL.
+002010     MOVE SPACES                 TO TOTAL-DETAIL-LINE.
+002020     MOVE WS-OP-TEXT(OP-IDX)     TO TOT-OPERATOR-TEXT.
+002030     MOVE WS-OP-COUNT(OP-IDX)    TO TOT-RUN-COUNT.
+002040     WRITE SUMMARY-RPT-RECORD    FROM TOTAL-DETAIL-LINE.
+002050 6100-EXIT.
+002060     EXIT.
+002070*================================================================
+002080* 9000-TERMINATE - CLOSE DOWN THE FILES BEFORE ENDING THE STEP.
+002090*================================================================
+002100 9000-TERMINATE.
+002110     CLOSE AUDIT-LOG-FILE.
+002120     CLOSE SUMMARY-RPT-FILE.
+002130 9000-EXIT.
+002140     EXIT.
