@@ -0,0 +1,75 @@
+000100*================================================================
+000200* BANNMNT - BMS MAPSET FOR THE BANNER-RTN OPERATOR/GREETING
+000300*           MAINTENANCE SCREEN.
+000400*
+000500*           LETS THE SHIFT LEAD LOOK UP AND UPDATE THE CURRENT
+000600*           OPERATOR-PARM ENTRY (ID/NAME/SHIFT/SITE) AND THE
+000700*           MATCHING MESSAGE-TABLE GREETING TEXT WITHOUT
+000800*           RAISING A CHANGE REQUEST AGAINST BAD-SYNTAX OR
+000900*           BANNER-RTN.
+001000*
+001100* MOD HISTORY
+001200*----------------------------------------------------------------
+001300* 08/09/2026  RH  ORIGINAL CODING.
+001310* 08/09/2026  RH  THE FIVE PROMPT FIELDS WERE NAMED OPIDL/ONAMEL/
+001320*                 SHFTL/SITEL/GRTMSGL, THE SAME NAMES BMS
+001330*                 AUTO-GENERATES FOR THE LENGTH HALFWORD OF THE
+001340*                 NEIGHBORING OPID/ONAME/SHFT/SITE/GRTMSG DATA
+001350*                 FIELDS - A DUPLICATE DSECT SYMBOL THAT WOULD
+001360*                 NOT ASSEMBLE. RENAMED TO OPIDLBL/ONAMLBL/
+001370*                 SHFTLBL/SITELBL/GRTLBL. ALSO WIDENED EVERY
+001380*                 PROMPT'S LENGTH TO MATCH ITS INITIAL LITERAL
+001390*                 (INCLUDING TITLE) - THEY WERE ALL ONE OR MORE
+001400*                 BYTES SHORT AND TRUNCATING THE PROMPT TEXT -
+001410*                 AND MOVED THE ADJACENT DATA FIELD OVER A
+001420*                 COLUMN WHERE THE WIDER PROMPT NOW BUTTS UP
+001430*                 AGAINST IT. THE TITLE FIELD ALSO HAD TO BE
+001435*                 RENAMED TO SCRTITLE - TITLE IS A COBOL RESERVED
+001436*                 WORD AND CANNOT BE USED AS A DATA NAME IN THE
+001437*                 GENERATED SYMBOLIC MAP.
+001440*================================================================
+001500BANNMNT  DFHMSD TYPE=&SYSPARM,                                   X
+001600               MODE=INOUT,                                      X
+001700               LANG=COBOL,                                      X
+001800               STORAGE=AUTO,                                    X
+001900               TIOAPFX=YES,                                     X
+002000               CTRL=(FREEKB,FRSET)
+002100*
+002200BANNMNT1 DFHMDI SIZE=(24,80),                                    X
+002300               LINE=1,                                          X
+002400               COLUMN=1
+002500*
+002600SCRTITLE DFHMDF POS=(01,28),LENGTH=28,ATTRB=(PROT,BRT),          X
+002700               INITIAL='BANNER PARAMETER MAINTENANCE'
+002800*
+002900OPIDLBL  DFHMDF POS=(03,03),LENGTH=15,ATTRB=(PROT),              X
+003000               INITIAL='OPERATOR ID . .'
+003100OPID     DFHMDF POS=(03,19),LENGTH=8,ATTRB=(UNPROT,IC),         X
+003200               PICIN='X(8)',PICOUT='X(8)'
+003300*
+003400ONAMLBL  DFHMDF POS=(04,03),LENGTH=15,ATTRB=(PROT),              X
+003500               INITIAL='OPERATOR NAME .'
+003600ONAME    DFHMDF POS=(04,19),LENGTH=30,ATTRB=(UNPROT),           X
+003700               PICIN='X(30)',PICOUT='X(30)'
+003800*
+003900SHFTLBL  DFHMDF POS=(05,03),LENGTH=16,ATTRB=(PROT),              X
+004000               INITIAL='SHIFT CODE . . .'
+004100SHFT     DFHMDF POS=(05,20),LENGTH=1,ATTRB=(UNPROT),            X
+004200               PICIN='X(1)',PICOUT='X(1)'
+004300*
+004400SITELBL  DFHMDF POS=(06,03),LENGTH=15,ATTRB=(PROT),              X
+004500               INITIAL='SITE CODE . . .'
+004600SITE     DFHMDF POS=(06,19),LENGTH=4,ATTRB=(UNPROT),            X
+004700               PICIN='X(4)',PICOUT='X(4)'
+004800*
+004900GRTLBL   DFHMDF POS=(08,03),LENGTH=15,ATTRB=(PROT),              X
+005000               INITIAL='GREETING TEXT .'
+005100GRTMSG   DFHMDF POS=(08,19),LENGTH=20,ATTRB=(UNPROT),           X
+005200               PICIN='X(20)',PICOUT='X(20)'
+005300*
+005400PFKEYSL  DFHMDF POS=(22,03),LENGTH=56,ATTRB=(PROT),              X
+005500               INITIAL='PF3=EXIT  PF5=SAVE  ENTER=LOOK UP OPERATOR ID'
+005600MSG      DFHMDF POS=(23,03),LENGTH=76,ATTRB=(PROT,BRT)
+005700*
+005800         DFHMSD TYPE=FINAL
+005900         END
