@@ -0,0 +1,12 @@
+000010*================================================================
+000020* OPERMAST - AUTHORIZED BATCH OPERATOR MASTER RECORD LAYOUT.
+000030*            KEYED BY OPERATOR ID. AN OPERATOR MUST BE ON THIS
+000040*            FILE BEFORE THE BATCH STREAM IS ALLOWED TO PROCEED.
+000050*================================================================
+000060 01  OPER-MASTER-RECORD.
+000070     05  OM-OPERATOR-ID          PIC X(08).
+000080     05  OM-OPERATOR-NAME        PIC X(30).
+000090     05  OM-AUTH-STATUS          PIC X(01).
+000100         88  OM-AUTHORIZED                   VALUE "A".
+000110         88  OM-REVOKED                      VALUE "R".
+000120     05  FILLER                  PIC X(11).
