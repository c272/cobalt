@@ -0,0 +1,11 @@
+000010*================================================================
+000020* OPERPARM - OPERATOR PARAMETER FILE RECORD LAYOUT.
+000030*            ONE RECORD IDENTIFIES THE OPERATOR WHO SUBMITTED
+000040*            THE CURRENT BATCH RUN.
+000050*================================================================
+000060 01  OPERATOR-PARM-RECORD.
+000070     05  OP-OPERATOR-ID          PIC X(08).
+000080     05  OP-OPERATOR-NAME        PIC X(30).
+000090     05  OP-SHIFT-CODE           PIC X(01).
+000100     05  OP-SITE-CODE            PIC X(04).
+000110     05  FILLER                  PIC X(17).
