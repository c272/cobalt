@@ -0,0 +1,11 @@
+000010*================================================================
+000020* RESTCKPT - RESTART-CHECKPOINT RECORD LAYOUT.
+000030*            ONE RECORD IS WRITTEN PER COMPLETED BATCH STEP SO
+000040*            THE REST OF THE SUITE CAN RESTART MID-STREAM
+000050*            INSTEAD OF RERUNNING STEPS THAT ALREADY COMPLETED.
+000060*================================================================
+000070 01  RESTART-CKPT-RECORD.
+000080     05  RC-STEP-NAME            PIC X(08).
+000090     05  RC-COMPLETION-TS        PIC X(14).
+000100     05  RC-STATUS-CODE          PIC X(01).
+000110     05  FILLER                  PIC X(17).
