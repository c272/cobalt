@@ -0,0 +1,11 @@
+000010*================================================================
+000020* MSGTABLE - MESSAGE-TABLE RECORD LAYOUT.
+000030*            KEYED BY SHIFT/SITE SO OPERATIONS CAN MAINTAIN THE
+000040*            STARTUP BANNER GREETING TEXT WITHOUT A CODE CHANGE.
+000050*================================================================
+000060 01  MESSAGE-TABLE-RECORD.
+000070     05  MT-MSG-KEY.
+000080         10  MT-SHIFT-CODE       PIC X(01).
+000090         10  MT-SITE-CODE        PIC X(04).
+000100     05  MT-GREETING-TEXT        PIC X(20).
+000110     05  FILLER                  PIC X(15).
