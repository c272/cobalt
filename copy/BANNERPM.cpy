@@ -0,0 +1,16 @@
+000010*================================================================
+000020* BANNERPM - PARAMETER AREA PASSED TO THE BANNER-RTN SHARED
+000030*            STARTUP/IDENTIFICATION SUBROUTINE. EVERY BATCH
+000040*            PROGRAM THAT CALLS BANNER-RTN BUILDS ONE OF THESE
+000050*            IN ITS OWN WORKING-STORAGE AND PASSES IT ON THE
+000060*            CALL.
+000070*================================================================
+000080 01  BANNER-PARM-AREA.
+000090     05  BP-OPERATOR-ID          PIC X(08).
+000100     05  BP-OPERATOR-NAME        PIC X(30).
+000110     05  BP-SHIFT-CODE           PIC X(01).
+000120     05  BP-SITE-CODE            PIC X(04).
+000130     05  BP-JOB-NAME             PIC X(08).
+000140     05  BP-RETURN-CODE          PIC 9(02)   COMP.
+000150         88  BP-RC-NORMAL                    VALUE 0.
+000160         88  BP-RC-UNAUTHORIZED              VALUE 16.
