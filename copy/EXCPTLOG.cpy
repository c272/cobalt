@@ -0,0 +1,14 @@
+000010*================================================================
+000020* EXCPTLOG - EXCEPTION-FILE RECORD LAYOUT.
+000030*            ONE RECORD IS WRITTEN EVERY TIME A MOVE OR STRING
+000040*            WOULD OVERFLOW ITS RECEIVING FIELD, SO TRUNCATION
+000050*            CAN BE CAUGHT BEFORE IT CORRUPTS A DOWNSTREAM
+000060*            REPORT INSTEAD OF FAILING SILENTLY.
+000070*================================================================
+000080 01  EXCEPTION-LOG-RECORD.
+000090     05  EX-TIMESTAMP            PIC X(14).
+000100     05  EX-FIELD-NAME           PIC X(15).
+000110     05  EX-EXPECTED-LEN         PIC 9(04).
+000120     05  EX-ACTUAL-LEN           PIC 9(04).
+000130     05  EX-JOB-NAME             PIC X(08).
+000140     05  FILLER                  PIC X(15).
