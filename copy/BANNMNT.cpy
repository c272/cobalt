@@ -0,0 +1,113 @@
+000010*================================================================
+000020* BANNMNT - SYMBOLIC MAP FOR THE BANNMNT1 MAP OF THE BANNMNT
+000030*           MAPSET (BMS SOURCE IN bms/BANNMNT.bms). GENERATED
+000040*           BY HAND TO MATCH WHAT THE BMS ASSEMBLY WOULD
+000050*           PRODUCE - KEEP IN STEP WITH bms/BANNMNT.bms IF THE
+000060*           MAP LAYOUT CHANGES.
+000070*
+000071* MOD HISTORY
+000072*----------------------------------------------------------------
+000073* 08/09/2026  RH  ORIGINAL CODING.
+000074* 08/09/2026  RH  REBUILT TO GIVE EVERY NAMED FIELD IN THE
+000075*                 CORRECTED bms/BANNMNT.bms (INCLUDING TITLE,
+000076*                 THE FIVE PROMPT LABELS - NOW OPIDLBL/ONAMLBL/
+000077*                 SHFTLBL/SITELBL/GRTLBL - AND PFKEYSL) ITS OWN
+000078*                 L/F/A/DATA CLUSTER. THE OLD HAND-ROLLED VERSION
+000079*                 LUMPED ALL OF THOSE INTO A SINGLE 12-BYTE
+000080*                 FILLER, WHICH LEFT OPID/ONAME/SHFT/SITE/GRTMSG
+000081*                 AND EVERYTHING AFTER THEM SITTING AT THE WRONG
+000082*                 OFFSET.
+000083*================================================================
+000090 01  BANNMNTI.
+000100     02  SCRTITLL                PIC S9(4)   COMP.
+000110     02  SCRTITLF                PIC X.
+000120     02  FILLER REDEFINES SCRTITLF.
+000130         03  SCRTITLA            PIC X.
+000140     02  SCRTITLE                PIC X(28).
+000150     02  OPIDLBLL                PIC S9(4)   COMP.
+000160     02  OPIDLBLF                PIC X.
+000170     02  FILLER REDEFINES OPIDLBLF.
+000180         03  OPIDLBLA            PIC X.
+000190     02  OPIDLBL                 PIC X(15).
+000200     02  OPIDL                   PIC S9(4)   COMP.
+000210     02  OPIDF                   PIC X.
+000220     02  FILLER REDEFINES OPIDF.
+000230         03  OPIDA               PIC X.
+000240     02  OPID                    PIC X(08).
+000250     02  ONAMLBLL                PIC S9(4)   COMP.
+000260     02  ONAMLBLF                PIC X.
+000270     02  FILLER REDEFINES ONAMLBLF.
+000280         03  ONAMLBLA            PIC X.
+000290     02  ONAMLBL                 PIC X(15).
+000300     02  ONAMEL                  PIC S9(4)   COMP.
+000310     02  ONAMEF                  PIC X.
+000320     02  FILLER REDEFINES ONAMEF.
+000330         03  ONAMEA              PIC X.
+000340     02  ONAME                   PIC X(30).
+000350     02  SHFTLBLL                PIC S9(4)   COMP.
+000360     02  SHFTLBLF                PIC X.
+000370     02  FILLER REDEFINES SHFTLBLF.
+000380         03  SHFTLBLA            PIC X.
+000390     02  SHFTLBL                 PIC X(16).
+000400     02  SHFTL                   PIC S9(4)   COMP.
+000410     02  SHFTF                   PIC X.
+000420     02  FILLER REDEFINES SHFTF.
+000430         03  SHFTA               PIC X.
+000440     02  SHFT                    PIC X(01).
+000450     02  SITELBLL                PIC S9(4)   COMP.
+000460     02  SITELBLF                PIC X.
+000470     02  FILLER REDEFINES SITELBLF.
+000480         03  SITELBLA            PIC X.
+000490     02  SITELBL                 PIC X(15).
+000500     02  SITEL                   PIC S9(4)   COMP.
+000510     02  SITEF                   PIC X.
+000520     02  FILLER REDEFINES SITEF.
+000530         03  SITEA               PIC X.
+000540     02  SITE                    PIC X(04).
+000550     02  GRTLBLL                 PIC S9(4)   COMP.
+000560     02  GRTLBLF                 PIC X.
+000570     02  FILLER REDEFINES GRTLBLF.
+000580         03  GRTLBLA             PIC X.
+000590     02  GRTLBL                  PIC X(15).
+000600     02  GRTMSGL                 PIC S9(4)   COMP.
+000610     02  GRTMSGF                 PIC X.
+000620     02  FILLER REDEFINES GRTMSGF.
+000630         03  GRTMSGA             PIC X.
+000640     02  GRTMSG                  PIC X(20).
+000650     02  PFKEYSLL                PIC S9(4)   COMP.
+000660     02  PFKEYSLF                PIC X.
+000670     02  FILLER REDEFINES PFKEYSLF.
+000680         03  PFKEYSLA            PIC X.
+000690     02  PFKEYSL                 PIC X(56).
+000700     02  MSGL                    PIC S9(4)   COMP.
+000710     02  MSGF                    PIC X.
+000720     02  FILLER REDEFINES MSGF.
+000730         03  MSGA                PIC X.
+000740     02  MSG                     PIC X(76).
+000750 01  BANNMNTO REDEFINES BANNMNTI.
+000760     02  FILLER                  PIC X(03).
+000770     02  FILLER                  PIC X(28).
+000780     02  FILLER                  PIC X(03).
+000790     02  FILLER                  PIC X(15).
+000800     02  FILLER                  PIC X(03).
+000810     02  OPIDO                   PIC X(08).
+000820     02  FILLER                  PIC X(03).
+000830     02  FILLER                  PIC X(15).
+000840     02  FILLER                  PIC X(03).
+000850     02  ONAMEO                  PIC X(30).
+000860     02  FILLER                  PIC X(03).
+000870     02  FILLER                  PIC X(16).
+000880     02  FILLER                  PIC X(03).
+000890     02  SHFTO                   PIC X(01).
+000900     02  FILLER                  PIC X(03).
+000910     02  FILLER                  PIC X(15).
+000920     02  FILLER                  PIC X(03).
+000930     02  SITEO                   PIC X(04).
+000940     02  FILLER                  PIC X(03).
+000950     02  FILLER                  PIC X(15).
+000960     02  FILLER                  PIC X(03).
+000970     02  GRTMSGO                 PIC X(20).
+000980     02  FILLER                  PIC X(03).
+000990     02  FILLER                  PIC X(56).
+001000     02  FILLER                  PIC X(03).
+001010     02  MSGO                    PIC X(76).
