@@ -0,0 +1,10 @@
+000010*================================================================
+000020* AUDITLOG - AUDIT-TRAIL RECORD WRITTEN EACH TIME THE BANNER
+000030*            STEP RUNS, SO "WHO RAN THIS AND WHEN" CAN BE
+000040*            RECONSTRUCTED AFTER THE FACT.
+000050*================================================================
+000060 01  AUDIT-LOG-RECORD.
+000070     05  AL-TIMESTAMP            PIC X(15).
+000080     05  AL-OPERATOR-TEXT        PIC X(30).
+000090     05  AL-JOB-NAME             PIC X(08).
+000100     05  FILLER                  PIC X(07).
